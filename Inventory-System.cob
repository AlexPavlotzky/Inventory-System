@@ -1,96 +1,664 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Inventory-System.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PRODUCT-ID
+               FILE STATUS IS WS-PM-STATUS.
+           SELECT INVENTORY-REPORT ASSIGN TO "INVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO WS-Transaction-File-Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER.
+       01  PM-RECORD.
+           05 PM-PRODUCT-ID        PIC 9(5).
+           05 PM-PRODUCT-NAME      PIC X(30).
+           05 PM-PRODUCT-PRICE     PIC S9(5)V99 COMP-3.
+           05 PM-STOCK-QUANTITY    PIC 9(5).
+           05 PM-ACTIVE-FLAG       PIC X(1).
+           05 PM-REORDER-POINT     PIC 9(5).
+
+       FD  INVENTORY-REPORT.
+       01  REPORT-LINE             PIC X(100).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE              PIC X(220).
+
+       FD  TRANSACTION-FILE.
+       01  TR-RECORD.
+           05 TR-TYPE               PIC X(1).
+           05 TR-PRODUCT-ID         PIC 9(5).
+           05 TR-PRODUCT-NAME       PIC X(30).
+           05 TR-PRICE              PIC 9(5)V99.
+           05 TR-STOCK              PIC 9(5).
+           05 TR-REORDER-POINT      PIC 9(5).
+           05 TR-NEW-STOCK          PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 Product-Record.
            05 Product-ID           PIC 9(5).
            05 Product-Name         PIC X(30).
-           05 Product-Price        PIC 9(5).
+           05 Product-Price        PIC S9(5)V99 COMP-3.
            05 Stock-Quantity       PIC 9(5).
-       
-       01 Product-List. 
-           05 Product-Entry OCCURS 100 TIMES.
-              10 ID-List           PIC 9(5).
-              10 Name-List         PIC X(30).
-              10 Price-List        PIC 9(5).
-              10 Quantity-List     PIC 9(5).
-       
+           05 Active-Flag          PIC X(1) VALUE 'A'.
+           05 Reorder-Point        PIC 9(5).
+
        01 Choice                   PIC X(1).
        01 Product-Count            PIC 9(5) VALUE 0.
+       01 WS-Max-Products          PIC 9(5) VALUE 5000.
        01 ID-Temp                  PIC 9(5).
        01 New-Stock                PIC 9(5).
-       
-       01 I PIC 9(3) VALUE 0.
-       
+
+       01 Product-List.
+           05 Product-Entry OCCURS 1 TO 5000 TIMES
+                 DEPENDING ON Product-Count.
+              10 ID-List           PIC 9(5).
+              10 Name-List         PIC X(30).
+              10 Price-List        PIC S9(5)V99 COMP-3.
+              10 Quantity-List     PIC 9(5).
+              10 Active-List       PIC X(1).
+                 88 Entry-Active           VALUE 'A'.
+                 88 Entry-Inactive         VALUE 'I'.
+              10 Reorder-List      PIC 9(5).
+
+       01 I PIC 9(5) VALUE 0.
+       01 J PIC 9(5) VALUE 0.
+
+       01 WS-Input-Line            PIC X(15).
+       01 WS-Valid-Flag            PIC X(1) VALUE 'N'.
+           88 WS-Valid                     VALUE 'Y'.
+           88 WS-Not-Valid                 VALUE 'N'.
+
+       01 WS-Found-Flag            PIC X(1) VALUE 'N'.
+           88 WS-Found                     VALUE 'Y'.
+           88 WS-Not-Found                 VALUE 'N'.
+
+       01 WS-Duplicate-Flag        PIC X(1) VALUE 'N'.
+           88 WS-Duplicate-Found           VALUE 'Y'.
+           88 WS-Duplicate-Not-Found       VALUE 'N'.
+       01 WS-Duplicate-Index       PIC 9(5) VALUE 0.
+
+       01 WS-PM-STATUS             PIC XX.
+       01 WS-EOF-FLAG              PIC X(1) VALUE 'N'.
+           88 WS-EOF                       VALUE 'Y'.
+           88 WS-NOT-EOF                   VALUE 'N'.
+
+       01 WS-RPT-STATUS            PIC XX.
+       01 WS-Lines-Per-Page        PIC 9(3) VALUE 20.
+       01 WS-Report-Line-Count     PIC 9(3) VALUE 0.
+       01 WS-Page-Number           PIC 9(3) VALUE 0.
+       01 WS-Extended-Value        PIC S9(14)V99 COMP-3 VALUE 0.
+       01 WS-Total-Value           PIC S9(14)V99 COMP-3 VALUE 0.
+       01 WS-Numval-Result         PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01 WS-AUDIT-STATUS          PIC XX.
+       01 WS-Old-Stock             PIC 9(5).
+       01 WS-Old-Price             PIC S9(5)V99 COMP-3.
+       01 WS-Old-Reorder           PIC 9(5).
+       01 WS-Audit-Product-ID      PIC 9(5).
+       01 WS-Audit-Action          PIC X(10).
+       01 WS-Audit-Before          PIC X(90).
+       01 WS-Audit-After           PIC X(90).
+       01 WS-Audit-Price-Display   PIC $$$$$9.99.
+       01 WS-Audit-Qty-Display     PIC Z(4)9.
+       01 WS-Audit-Reorder-Display PIC Z(4)9.
+
+       01 WS-Command-Line          PIC X(80).
+       01 WS-Transaction-File-Name PIC X(74) VALUE "TRANFILE".
+       01 WS-TR-STATUS             PIC XX.
+       01 WS-Batch-Mode-Flag       PIC X(1) VALUE 'N'.
+           88 WS-Batch-Mode                 VALUE 'Y'.
+           88 WS-Interactive-Mode           VALUE 'N'.
+
+       01 WS-Audit-Line.
+           05 WS-A-Timestamp       PIC X(21).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 WS-A-Product-ID      PIC 9(5).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 WS-A-Action          PIC X(10).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 WS-A-Before          PIC X(90).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 WS-A-After           PIC X(90).
+
+       01 WS-Report-Header-1.
+           05 FILLER               PIC X(24)
+                 VALUE "Informe de Inventario - ".
+           05 WS-H-Page            PIC ZZ9.
+           05 FILLER               PIC X(73) VALUE SPACES.
+
+       01 WS-Report-Header-2.
+           05 FILLER               PIC X(6)  VALUE "ID".
+           05 FILLER               PIC X(32) VALUE "Nombre".
+           05 FILLER               PIC X(14) VALUE "Precio".
+           05 FILLER               PIC X(7)  VALUE "Stock".
+           05 FILLER               PIC X(41) VALUE SPACES.
+
+       01 WS-Report-Detail.
+           05 WS-D-ID              PIC Z(4)9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-D-Name            PIC X(30).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 WS-D-Price           PIC $$$,$$9.99.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 WS-D-Stock           PIC Z(4)9.
+           05 FILLER               PIC X(19) VALUE SPACES.
+
+       01 WS-Report-Total-Line.
+           05 FILLER               PIC X(28)
+                 VALUE "Valor total del inventario: ".
+           05 WS-T-Value           PIC $$$,$$$,$$$,$$$,$$9.99.
+           05 FILLER               PIC X(33) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       
+
+       Program-Start.
+       ACCEPT WS-Command-Line FROM COMMAND-LINE
+       OPEN I-O PRODUCT-MASTER
+       IF WS-PM-STATUS NOT = "00"
+          OPEN OUTPUT PRODUCT-MASTER
+          CLOSE PRODUCT-MASTER
+          OPEN I-O PRODUCT-MASTER
+       END-IF
+       OPEN EXTEND AUDIT-LOG
+       IF WS-AUDIT-STATUS NOT = "00"
+          OPEN OUTPUT AUDIT-LOG
+       END-IF
+       PERFORM Load-Product-List
+       IF WS-Command-Line(1:5) = "BATCH"
+          SET WS-Batch-Mode TO TRUE
+          IF WS-Command-Line(7:74) NOT = SPACES
+             MOVE WS-Command-Line(7:74) TO WS-Transaction-File-Name
+          END-IF
+          PERFORM Batch-Mode
+       ELSE
+          PERFORM Main-Menu
+       END-IF.
+
+       Load-Product-List.
+       MOVE 'N' TO WS-EOF-FLAG
+       PERFORM UNTIL WS-EOF
+           READ PRODUCT-MASTER NEXT RECORD
+              AT END
+                 SET WS-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO Product-Count
+                 MOVE PM-PRODUCT-ID TO ID-List(Product-Count)
+                 MOVE PM-PRODUCT-NAME TO Name-List(Product-Count)
+                 MOVE PM-PRODUCT-PRICE TO Price-List(Product-Count)
+                 MOVE PM-STOCK-QUANTITY TO Quantity-List(Product-Count)
+                 MOVE PM-ACTIVE-FLAG TO Active-List(Product-Count)
+                 MOVE PM-REORDER-POINT TO Reorder-List(Product-Count)
+           END-READ
+       END-PERFORM.
+
        Main-Menu.
        DISPLAY "1. Registrar nuevo producto"
        DISPLAY "2. Generar informe de inventario"
        DISPLAY "3. Actualizar stock"
        DISPLAY "4. Salir"
+       DISPLAY "5. Dar de baja producto"
+       DISPLAY "6. Productos por reordenar"
        ACCEPT Choice
        PERFORM Action-Menu.
-       
+
        Action-Menu.
        EVALUATE Choice
-          WHEN '1' 
+          WHEN '1'
              PERFORM Register-Product
-          WHEN '2' 
+          WHEN '2'
             PERFORM Generate-Inventory-Report
-          WHEN '3' 
+          WHEN '3'
             PERFORM Update-Stock
-          WHEN '4' 
-             DISPLAY "Saliendo del sistema." 
+          WHEN '4'
+             DISPLAY "Saliendo del sistema."
+             PERFORM Close-Files
              STOP RUN
-          WHEN OTHER 
-             DISPLAY "Opción no válida. Inténtelo de nuevo." 
+          WHEN '5'
+             PERFORM Discontinue-Product
+          WHEN '6'
+             PERFORM Reorder-Report
+          WHEN OTHER
+             DISPLAY "Opción no válida. Inténtelo de nuevo."
              PERFORM Main-Menu
        END-EVALUATE.
-       
+
+       Close-Files.
+       CLOSE PRODUCT-MASTER
+       CLOSE AUDIT-LOG.
+
+       Write-Audit-Log.
+       MOVE FUNCTION CURRENT-DATE TO WS-A-Timestamp
+       MOVE WS-Audit-Product-ID TO WS-A-Product-ID
+       MOVE WS-Audit-Action TO WS-A-Action
+       MOVE WS-Audit-Before TO WS-A-Before
+       MOVE WS-Audit-After TO WS-A-After
+       MOVE WS-Audit-Line TO AUDIT-LINE
+       WRITE AUDIT-LINE.
+
+       Batch-Mode.
+       MOVE 'N' TO WS-EOF-FLAG
+       OPEN INPUT TRANSACTION-FILE
+       IF WS-TR-STATUS NOT = "00"
+          DISPLAY "Error al abrir el archivo de transacciones."
+       ELSE
+          PERFORM UNTIL WS-EOF
+             READ TRANSACTION-FILE NEXT RECORD
+                AT END
+                   SET WS-EOF TO TRUE
+                NOT AT END
+                   PERFORM Process-Transaction
+             END-READ
+          END-PERFORM
+          CLOSE TRANSACTION-FILE
+       END-IF
+       PERFORM Close-Files
+       STOP RUN.
+
+       Process-Transaction.
+       EVALUATE TR-TYPE
+          WHEN 'R'
+             PERFORM Register-Product
+          WHEN 'U'
+             PERFORM Update-Stock
+          WHEN OTHER
+             DISPLAY "Tipo de transacción no válido: " TR-TYPE
+       END-EVALUATE.
+
        Register-Product.
        DISPLAY "Registro de nuevo producto:"
-       ADD 1 TO Product-Count
-       MOVE Product-Count TO Product-ID
-       DISPLAY "Ingrese el nombre del producto:"
-       ACCEPT Product-Name
-       DISPLAY "Ingrese el precio del producto:"
-       ACCEPT Product-Price
-       DISPLAY "Ingrese el stock del producto:"
-       ACCEPT Stock-Quantity
-       DISPLAY "Producto registrado con éxito."
-       
-       MOVE Product-ID TO Product-Entry(Product-Count)(1:5).
-       MOVE Product-Name TO Product-Entry(Product-Count)(6:30).
-       MOVE Product-Price TO Product-Entry(Product-Count)(36:5).
-       MOVE Stock-Quantity TO Product-Entry(Product-Count)(41:5).
-       
-       PERFORM Main-Menu.
-       
+       IF WS-Batch-Mode
+          MOVE TR-PRODUCT-NAME TO Product-Name
+       ELSE
+          DISPLAY "Ingrese el nombre del producto:"
+          ACCEPT Product-Name
+       END-IF
+
+       SET WS-Not-Valid TO TRUE
+       PERFORM UNTIL WS-Valid
+          IF WS-Batch-Mode
+             IF TR-PRICE IS NOT NUMERIC
+                DISPLAY "Transacción rechazada: precio inválido."
+                EXIT PARAGRAPH
+             END-IF
+             MOVE TR-PRICE TO Product-Price
+             IF Product-Price > 0 AND Product-Price <= 99999.99
+                SET WS-Valid TO TRUE
+             ELSE
+                DISPLAY "Transacción rechazada: precio inválido."
+                EXIT PARAGRAPH
+             END-IF
+          ELSE
+             DISPLAY "Ingrese el precio del producto:"
+             ACCEPT WS-Input-Line
+             IF FUNCTION TEST-NUMVAL(WS-Input-Line) = 0
+                COMPUTE WS-Numval-Result =
+                   FUNCTION NUMVAL(WS-Input-Line)
+                IF WS-Numval-Result > 0 AND WS-Numval-Result <= 99999.99
+                   MOVE WS-Numval-Result TO Product-Price
+                   SET WS-Valid TO TRUE
+                ELSE
+                   DISPLAY "Valor inválido, ingréselo de nuevo"
+                END-IF
+             ELSE
+                DISPLAY "Valor inválido, ingréselo de nuevo"
+             END-IF
+          END-IF
+       END-PERFORM
+
+       SET WS-Not-Valid TO TRUE
+       PERFORM UNTIL WS-Valid
+          IF WS-Batch-Mode
+             IF TR-STOCK IS NOT NUMERIC
+                DISPLAY "Transacción rechazada: stock inválido."
+                EXIT PARAGRAPH
+             END-IF
+             MOVE TR-STOCK TO Stock-Quantity
+             IF Stock-Quantity >= 0 AND Stock-Quantity <= 99999
+                SET WS-Valid TO TRUE
+             ELSE
+                DISPLAY "Transacción rechazada: stock inválido."
+                EXIT PARAGRAPH
+             END-IF
+          ELSE
+             DISPLAY "Ingrese el stock del producto:"
+             ACCEPT WS-Input-Line
+             IF FUNCTION TEST-NUMVAL(WS-Input-Line) = 0
+                COMPUTE WS-Numval-Result =
+                   FUNCTION NUMVAL(WS-Input-Line)
+                IF WS-Numval-Result >= 0 AND WS-Numval-Result <= 99999
+                   MOVE WS-Numval-Result TO Stock-Quantity
+                   SET WS-Valid TO TRUE
+                ELSE
+                   DISPLAY "Valor inválido, ingréselo de nuevo"
+                END-IF
+             ELSE
+                DISPLAY "Valor inválido, ingréselo de nuevo"
+             END-IF
+          END-IF
+       END-PERFORM
+
+       SET WS-Not-Valid TO TRUE
+       PERFORM UNTIL WS-Valid
+          IF WS-Batch-Mode
+             IF TR-REORDER-POINT IS NOT NUMERIC
+                DISPLAY "Transacción rechazada: reorden inválido."
+                EXIT PARAGRAPH
+             END-IF
+             MOVE TR-REORDER-POINT TO Reorder-Point
+             IF Reorder-Point >= 0 AND Reorder-Point <= 99999
+                SET WS-Valid TO TRUE
+             ELSE
+                DISPLAY "Transacción rechazada: reorden inválido."
+                EXIT PARAGRAPH
+             END-IF
+          ELSE
+             DISPLAY "Ingrese el punto de reorden del producto:"
+             ACCEPT WS-Input-Line
+             IF FUNCTION TEST-NUMVAL(WS-Input-Line) = 0
+                COMPUTE WS-Numval-Result =
+                   FUNCTION NUMVAL(WS-Input-Line)
+                IF WS-Numval-Result >= 0 AND WS-Numval-Result <= 99999
+                   MOVE WS-Numval-Result TO Reorder-Point
+                   SET WS-Valid TO TRUE
+                ELSE
+                   DISPLAY "Valor inválido, ingréselo de nuevo"
+                END-IF
+             ELSE
+                DISPLAY "Valor inválido, ingréselo de nuevo"
+             END-IF
+          END-IF
+       END-PERFORM
+
+       PERFORM Find-Duplicate-Product
+       IF WS-Duplicate-Found
+          MOVE Quantity-List(WS-Duplicate-Index) TO WS-Old-Stock
+          MOVE Price-List(WS-Duplicate-Index) TO WS-Old-Price
+          MOVE Reorder-List(WS-Duplicate-Index) TO WS-Old-Reorder
+          ADD Stock-Quantity TO Quantity-List(WS-Duplicate-Index)
+          MOVE Product-Price TO Price-List(WS-Duplicate-Index)
+          MOVE Reorder-Point TO Reorder-List(WS-Duplicate-Index)
+
+          MOVE 'A' TO Active-List(WS-Duplicate-Index)
+          MOVE ID-List(WS-Duplicate-Index) TO PM-PRODUCT-ID
+          MOVE Name-List(WS-Duplicate-Index) TO PM-PRODUCT-NAME
+          MOVE Price-List(WS-Duplicate-Index) TO PM-PRODUCT-PRICE
+          MOVE Quantity-List(WS-Duplicate-Index) TO PM-STOCK-QUANTITY
+          MOVE Active-List(WS-Duplicate-Index) TO PM-ACTIVE-FLAG
+          MOVE Reorder-List(WS-Duplicate-Index) TO PM-REORDER-POINT
+          REWRITE PM-RECORD
+             INVALID KEY
+                DISPLAY "Error al actualizar el archivo maestro."
+          END-REWRITE
+          DISPLAY "Producto ya existe. Se fusionó el stock."
+
+          MOVE ID-List(WS-Duplicate-Index) TO WS-Audit-Product-ID
+          MOVE "FUSION" TO WS-Audit-Action
+          MOVE WS-Old-Stock TO WS-Audit-Qty-Display
+          MOVE WS-Old-Price TO WS-Audit-Price-Display
+          MOVE WS-Old-Reorder TO WS-Audit-Reorder-Display
+          STRING "Stock=" WS-Audit-Qty-Display " Precio="
+             WS-Audit-Price-Display " Reorder="
+             WS-Audit-Reorder-Display
+             DELIMITED BY SIZE INTO WS-Audit-Before
+          MOVE Quantity-List(WS-Duplicate-Index) TO WS-Audit-Qty-Display
+          MOVE Price-List(WS-Duplicate-Index) TO WS-Audit-Price-Display
+          MOVE Reorder-List(WS-Duplicate-Index)
+             TO WS-Audit-Reorder-Display
+          STRING "Stock=" WS-Audit-Qty-Display " Precio="
+             WS-Audit-Price-Display " Reorder="
+             WS-Audit-Reorder-Display
+             DELIMITED BY SIZE INTO WS-Audit-After
+          PERFORM Write-Audit-Log
+       ELSE
+          IF Product-Count >= WS-Max-Products
+             DISPLAY "Inventario lleno. No se puede registrar más."
+             IF WS-Interactive-Mode
+                PERFORM Main-Menu
+             END-IF
+             EXIT PARAGRAPH
+          END-IF
+          ADD 1 TO Product-Count
+          MOVE Product-Count TO Product-ID
+          IF Product-ID = 0
+             DISPLAY "Valor inválido, ingréselo de nuevo"
+             SUBTRACT 1 FROM Product-Count
+             IF WS-Interactive-Mode
+                PERFORM Main-Menu
+             END-IF
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE Product-ID TO ID-List(Product-Count)
+          MOVE Product-Name TO Name-List(Product-Count)
+          MOVE Product-Price TO Price-List(Product-Count)
+          MOVE Stock-Quantity TO Quantity-List(Product-Count)
+          MOVE 'A' TO Active-List(Product-Count)
+          MOVE Reorder-Point TO Reorder-List(Product-Count)
+
+          MOVE Product-ID TO PM-PRODUCT-ID
+          MOVE Product-Name TO PM-PRODUCT-NAME
+          MOVE Product-Price TO PM-PRODUCT-PRICE
+          MOVE Stock-Quantity TO PM-STOCK-QUANTITY
+          MOVE 'A' TO PM-ACTIVE-FLAG
+          MOVE Reorder-Point TO PM-REORDER-POINT
+          WRITE PM-RECORD
+             INVALID KEY
+                DISPLAY "Error al guardar el producto en el maestro."
+          END-WRITE
+          DISPLAY "Producto registrado con éxito."
+
+          MOVE Product-ID TO WS-Audit-Product-ID
+          MOVE "REGISTRO" TO WS-Audit-Action
+          MOVE SPACES TO WS-Audit-Before
+          MOVE Product-Price TO WS-Audit-Price-Display
+          MOVE Stock-Quantity TO WS-Audit-Qty-Display
+          MOVE Reorder-Point TO WS-Audit-Reorder-Display
+          STRING "Nombre=" Product-Name " Precio="
+             WS-Audit-Price-Display " Stock=" WS-Audit-Qty-Display
+             " Reorder=" WS-Audit-Reorder-Display
+             DELIMITED BY SIZE INTO WS-Audit-After
+          PERFORM Write-Audit-Log
+       END-IF
+
+       IF WS-Interactive-Mode
+          PERFORM Main-Menu
+       END-IF.
+
+       Find-Duplicate-Product.
+       SET WS-Duplicate-Not-Found TO TRUE
+       PERFORM VARYING J FROM 1 BY 1
+             UNTIL J > Product-Count OR WS-Duplicate-Found
+          IF Name-List(J) = Product-Name
+             SET WS-Duplicate-Found TO TRUE
+             MOVE J TO WS-Duplicate-Index
+          END-IF
+       END-PERFORM.
+
        Generate-Inventory-Report.
-       DISPLAY "Informe de inventario:"
+       OPEN OUTPUT INVENTORY-REPORT
+       IF WS-RPT-STATUS NOT = "00"
+          DISPLAY "Error al abrir el archivo de informe."
+          PERFORM Main-Menu
+          EXIT PARAGRAPH
+       END-IF
+       MOVE 0 TO WS-Page-Number
+       MOVE 0 TO WS-Report-Line-Count
+       MOVE 0 TO WS-Total-Value
+       PERFORM Write-Report-Header
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > Product-Count
-           DISPLAY "ID: " Product-Entry(I)(1:5)
-           DISPLAY "Nombre: " Product-Entry(I)(6:30)
-           DISPLAY "Precio: $" Product-Entry(I)(36:5)
-           DISPLAY "Stock: " Product-Entry(I)(41:5)
+           IF Entry-Active(I)
+              IF WS-Report-Line-Count >= WS-Lines-Per-Page
+                 PERFORM Write-Report-Header
+              END-IF
+              MOVE ID-List(I) TO WS-D-ID
+              MOVE Name-List(I) TO WS-D-Name
+              MOVE Price-List(I) TO WS-D-Price
+              MOVE Quantity-List(I) TO WS-D-Stock
+              MOVE WS-Report-Detail TO REPORT-LINE
+              WRITE REPORT-LINE
+              ADD 1 TO WS-Report-Line-Count
+              COMPUTE WS-Extended-Value =
+                 Price-List(I) * Quantity-List(I)
+              ADD WS-Extended-Value TO WS-Total-Value
+           END-IF
        END-PERFORM
+       MOVE SPACES TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE WS-Total-Value TO WS-T-Value
+       MOVE WS-Report-Total-Line TO REPORT-LINE
+       WRITE REPORT-LINE
+       CLOSE INVENTORY-REPORT
+       DISPLAY "Informe generado en el archivo INVRPT."
 
        PERFORM Main-Menu.
 
+       Write-Report-Header.
+       IF WS-Page-Number > 0
+          MOVE SPACES TO REPORT-LINE
+          WRITE REPORT-LINE AFTER ADVANCING PAGE
+       END-IF
+       ADD 1 TO WS-Page-Number
+       MOVE 0 TO WS-Report-Line-Count
+       MOVE WS-Page-Number TO WS-H-Page
+       MOVE WS-Report-Header-1 TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE WS-Report-Header-2 TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE ALL "-" TO REPORT-LINE
+       WRITE REPORT-LINE.
+
        Update-Stock.
        DISPLAY "Actualización de stock:"
-       DISPLAY "Ingrese el ID del producto:"
-       ACCEPT ID-Temp
+       IF WS-Batch-Mode
+          MOVE TR-PRODUCT-ID TO ID-Temp
+       ELSE
+          DISPLAY "Ingrese el ID del producto:"
+          ACCEPT ID-Temp
+       END-IF
+       SET WS-Not-Found TO TRUE
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > Product-Count
-           IF Product-Entry(I)(1:5) = ID-Temp
-              DISPLAY "Ingrese el nuevo stock del producto:"
-              ACCEPT New-Stock
-              MOVE New-Stock TO Product-Entry(I)(41:5)
+           IF ID-List(I) = ID-Temp AND Entry-Active(I)
+              SET WS-Found TO TRUE
+              MOVE Quantity-List(I) TO WS-Old-Stock
+              SET WS-Not-Valid TO TRUE
+              PERFORM UNTIL WS-Valid
+                 IF WS-Batch-Mode
+                    IF TR-NEW-STOCK IS NOT NUMERIC
+                       DISPLAY "Transacción rechazada: stock inválido"
+                       EXIT PARAGRAPH
+                    END-IF
+                    MOVE TR-NEW-STOCK TO New-Stock
+                    SET WS-Valid TO TRUE
+                 ELSE
+                    DISPLAY "Ingrese el nuevo stock del producto:"
+                    ACCEPT WS-Input-Line
+                    IF FUNCTION TEST-NUMVAL(WS-Input-Line) = 0
+                       COMPUTE WS-Numval-Result =
+                          FUNCTION NUMVAL(WS-Input-Line)
+                       IF WS-Numval-Result >= 0 AND
+                             WS-Numval-Result <= 99999
+                          MOVE WS-Numval-Result TO New-Stock
+                          SET WS-Valid TO TRUE
+                       ELSE
+                          DISPLAY "Valor inválido, ingréselo de nuevo"
+                       END-IF
+                    ELSE
+                       DISPLAY "Valor inválido, ingréselo de nuevo"
+                    END-IF
+                 END-IF
+              END-PERFORM
+              MOVE New-Stock TO Quantity-List(I)
+              MOVE ID-List(I) TO PM-PRODUCT-ID
+              MOVE Name-List(I) TO PM-PRODUCT-NAME
+              MOVE Price-List(I) TO PM-PRODUCT-PRICE
+              MOVE Quantity-List(I) TO PM-STOCK-QUANTITY
+              MOVE Active-List(I) TO PM-ACTIVE-FLAG
+              MOVE Reorder-List(I) TO PM-REORDER-POINT
+              REWRITE PM-RECORD
+                 INVALID KEY
+                    DISPLAY "Error al actualizar el archivo maestro."
+              END-REWRITE
               DISPLAY "Stock actualizado con éxito!"
+
+              MOVE ID-List(I) TO WS-Audit-Product-ID
+              MOVE "ACTUALIZ" TO WS-Audit-Action
+              MOVE WS-Old-Stock TO WS-Audit-Qty-Display
+              STRING "Stock=" WS-Audit-Qty-Display
+                 DELIMITED BY SIZE INTO WS-Audit-Before
+              MOVE Quantity-List(I) TO WS-Audit-Qty-Display
+              STRING "Stock=" WS-Audit-Qty-Display
+                 DELIMITED BY SIZE INTO WS-Audit-After
+              PERFORM Write-Audit-Log
+           END-IF
+       END-PERFORM
+       IF WS-Not-Found
+          DISPLAY "Producto no encontrado. Stock no actualizado."
+       END-IF
+
+       IF WS-Interactive-Mode
+          PERFORM Main-Menu
+       END-IF.
+
+       Discontinue-Product.
+       DISPLAY "Baja de producto:"
+       DISPLAY "Ingrese el ID del producto a dar de baja:"
+       ACCEPT ID-Temp
+       SET WS-Not-Found TO TRUE
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > Product-Count
+           IF ID-List(I) = ID-Temp AND Entry-Active(I)
+              SET WS-Found TO TRUE
+              MOVE 'I' TO Active-List(I)
+              MOVE ID-List(I) TO PM-PRODUCT-ID
+              MOVE Name-List(I) TO PM-PRODUCT-NAME
+              MOVE Price-List(I) TO PM-PRODUCT-PRICE
+              MOVE Quantity-List(I) TO PM-STOCK-QUANTITY
+              MOVE Active-List(I) TO PM-ACTIVE-FLAG
+              MOVE Reorder-List(I) TO PM-REORDER-POINT
+              REWRITE PM-RECORD
+                 INVALID KEY
+                    DISPLAY "Error al actualizar el archivo maestro."
+              END-REWRITE
+              DISPLAY "Producto dado de baja con éxito."
+
+              MOVE ID-List(I) TO WS-Audit-Product-ID
+              MOVE "BAJA" TO WS-Audit-Action
+              MOVE "Activo=A" TO WS-Audit-Before
+              MOVE "Activo=I" TO WS-Audit-After
+              PERFORM Write-Audit-Log
+           END-IF
+       END-PERFORM
+       IF WS-Not-Found
+          DISPLAY "Producto no encontrado o ya está dado de baja."
+       END-IF
+
+       PERFORM Main-Menu.
+
+       Reorder-Report.
+       DISPLAY "Productos por reordenar:"
+       SET WS-Not-Found TO TRUE
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > Product-Count
+           IF Entry-Active(I) AND Quantity-List(I) < Reorder-List(I)
+              SET WS-Found TO TRUE
+              DISPLAY "ID: " ID-List(I) "  Nombre: " Name-List(I)
+              DISPLAY "  Stock actual: " Quantity-List(I)
+                 "  Punto de reorden: " Reorder-List(I)
            END-IF
        END-PERFORM
-       DISPLAY "Producto no encontrado. Stock no actualizado."
+       IF WS-Not-Found
+          DISPLAY "No hay productos por reordenar."
+       END-IF
 
        PERFORM Main-Menu.
